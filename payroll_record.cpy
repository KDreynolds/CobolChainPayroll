@@ -0,0 +1,16 @@
+      * PAYROLL-RECORD - layout for PAYROLL-FILE.  COPYed under the
+      * 01 PAYROLL-RECORD already declared in the FD.
+      * Carries the full breakdown of a payroll transaction so the
+      * net amount can be reconstructed without going back to
+      * EMPLOYEE-FILE or PAYROLL-CONFIG.
+           05  PR-EMPLOYEE-ID           PIC X(10).
+           05  PR-EMPLOYEE-NAME         PIC X(30).
+           05  PR-DEPARTMENT            PIC X(20).
+           05  PR-TRANSACTION-TYPE      PIC X(7).
+           05  PR-CURRENCY-CODE         PIC X(3).
+           05  PR-PROCESSING-DATE       PIC 9(8).
+           05  PR-GROSS-AMOUNT          PIC 9(7)V99.
+           05  PR-TAX-AMOUNT            PIC 9(7)V99.
+           05  PR-RETIREMENT-AMOUNT     PIC 9(7)V99.
+           05  PR-HEALTH-AMOUNT         PIC 9(7)V99.
+           05  PR-NET-AMOUNT            PIC 9(7)V99.
