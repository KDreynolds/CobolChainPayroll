@@ -0,0 +1,19 @@
+      * MAINT-TRANS-RECORD - layout for MAINT-TRANS-FILE.  COPYed
+      * under the 01 MAINT-TRANS-RECORD already declared in the FD.
+      * One transaction per employee per EMPMAINT run - MT-ACTION "A"
+      * adds a new hire, "C" changes DEPARTMENT/SALARY/BANK-ACCOUNT/
+      * CURRENCY-CODE on an existing record, "T" terminates one as of
+      * MT-EFFECTIVE-DATE.  The transaction file must be in ascending
+      * MT-EMPLOYEE-ID order, same as EMPLOYEE-FILE, since EMPMAINT
+      * matches the two sequentially rather than by key access.
+           05  MT-ACTION                PIC X(1).
+               88  MT-ACTION-ADD          VALUE "A".
+               88  MT-ACTION-CHANGE       VALUE "C".
+               88  MT-ACTION-TERMINATE    VALUE "T".
+           05  MT-EMPLOYEE-ID           PIC X(10).
+           05  MT-EMPLOYEE-NAME         PIC X(30).
+           05  MT-DEPARTMENT            PIC X(20).
+           05  MT-SALARY                PIC 9(7)V99.
+           05  MT-BANK-ACCOUNT          PIC X(20).
+           05  MT-CURRENCY-CODE         PIC X(3).
+           05  MT-EFFECTIVE-DATE        PIC 9(8).
