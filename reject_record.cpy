@@ -0,0 +1,7 @@
+      * REJECT-RECORD - layout for REJECT-FILE.  COPYed under the
+      * 01 REJECT-RECORD already declared in the FD.  Written for
+      * every EMPLOYEE-FILE record that fails validation ahead of
+      * 200-PROCESS-PAYROLL so the source data can be chased down.
+           05  REJ-EMPLOYEE-ID          PIC X(10).
+           05  REJ-REASON-CODE          PIC X(2).
+           05  REJ-REASON-TEXT          PIC X(40).
