@@ -0,0 +1,12 @@
+      * RETIREMENT-RECORD - layout for RETIREMENT-FILE.  COPYed under
+      * the 01 RETIREMENT-RECORD already declared in the FD.  One
+      * line per employee per pay period, sent to the 401(k) plan
+      * vendor for reconciliation against what PAYROLL-FILE withheld.
+      * RET-CURRENCY-CODE is the same code carried on EMPLOYEE-FILE/
+      * PAYROLL-RECORD, so the vendor knows which currency RET-AMOUNT
+      * is in.
+           05  RET-EMPLOYEE-ID          PIC X(10).
+           05  RET-EMPLOYEE-NAME        PIC X(30).
+           05  RET-PROCESSING-DATE      PIC 9(8).
+           05  RET-CURRENCY-CODE        PIC X(3).
+           05  RET-AMOUNT               PIC 9(7)V99.
