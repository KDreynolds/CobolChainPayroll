@@ -0,0 +1,13 @@
+      * ACH-RECORD - layout for ACH-FILE.  COPYed under the 01
+      * ACH-RECORD already declared in the FD.  One line per employee
+      * per pay period, formatted for the bank's ACH/direct-deposit
+      * upload - account info straight off EMPLOYEE-FILE, net amount
+      * as actually paid out this run.  ACH-CURRENCY-CODE is the same
+      * code carried on EMPLOYEE-FILE/PAYROLL-RECORD, so the bank knows
+      * which currency ACH-NET-AMOUNT is in.
+           05  ACH-EMPLOYEE-ID          PIC X(10).
+           05  ACH-EMPLOYEE-NAME        PIC X(30).
+           05  ACH-BANK-ACCOUNT         PIC X(20).
+           05  ACH-TRANSACTION-TYPE     PIC X(7).
+           05  ACH-CURRENCY-CODE        PIC X(3).
+           05  ACH-NET-AMOUNT           PIC 9(7)V99.
