@@ -11,6 +11,22 @@
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO "employee_record.cpy".
            SELECT PAYROLL-FILE ASSIGN TO "payroll_record.cpy".
+           SELECT PAYROLL-SORT-FILE ASSIGN TO "payroll_sort.tmp".
+           SELECT PAYROLL-SORTED-FILE ASSIGN TO "payroll_sorted.tmp".
+           SELECT REGISTER-FILE ASSIGN TO "payroll_register.txt"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO "reject_record.cpy".
+           SELECT RETIREMENT-FILE ASSIGN TO "retirement_record.cpy".
+           SELECT ACH-FILE ASSIGN TO "ach_record.cpy".
+           SELECT BUDGET-FILE ASSIGN TO "budget_record.cpy".
+           SELECT CHECKPOINT-FILE ASSIGN TO "payroll_checkpoint.txt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-CHECKPOINT-STATUS.
+           SELECT RUN-HISTORY-FILE ASSIGN TO "payroll_run_history.txt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-RUN-HISTORY-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "payroll_audit.txt"
+               ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,46 +38,876 @@
        01 PAYROLL-RECORD.
            COPY "payroll_record.cpy".
 
+      * Work files used to put PAYROLL-FILE into department order for
+      * the printed register - a straight SORT USING/GIVING rather
+      * than carrying totals in a table, so the register reflects
+      * exactly what got written to PAYROLL-FILE for this run.
+       SD PAYROLL-SORT-FILE.
+       01 PAYROLL-SORT-RECORD.
+           COPY "payroll_record.cpy".
+
+       FD PAYROLL-SORTED-FILE.
+       01 PAYROLL-SORTED-RECORD.
+           COPY "payroll_record.cpy".
+
+       FD REGISTER-FILE.
+       01 REGISTER-LINE                 PIC X(80).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD.
+           COPY "reject_record.cpy".
+
+       FD RETIREMENT-FILE.
+       01 RETIREMENT-RECORD.
+           COPY "retirement_record.cpy".
+
+       FD ACH-FILE.
+       01 ACH-RECORD.
+           COPY "ach_record.cpy".
+
+       FD BUDGET-FILE.
+       01 BUDGET-RECORD.
+           COPY "budget_record.cpy".
+
+      * Last successfully processed EMPLOYEE-ID and the run type that
+      * processed it, written after every employee by
+      * 170-WRITE-CHECKPOINT so a rerun after an abend can skip what
+      * already went through instead of starting over from the top of
+      * EMPLOYEE-FILE.  Keyed on processing date and run type the same
+      * way RUN-HISTORY-LINE is, so a checkpoint left behind by a
+      * crashed run for one processing date/run type is never mistaken
+      * for a checkpoint belonging to a different date or run type
+      * that happens to come along before the crashed run is rerun.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-LINE.
+           05 CP-RUN-DATE                PIC 9(8).
+           05 CP-RUN-TYPE                PIC X(1).
+           05 CP-EMPLOYEE-ID             PIC X(10).
+
+      * One line per (processing date, run type) that has already
+      * completed a full run, appended to by 176-RECORD-RUN-DATE -
+      * checked by 107-CHECK-DUPLICATE-RUN so a second kickoff against
+      * the same PC-PAYROLL-PROCESSING-DATE and WS-RUN-TYPE doesn't
+      * quietly double-pay the whole file.  Keyed on both, not just
+      * the date, since req 001's bonus run is a second JCL step
+      * against that same processing date - a completed regular run
+      * must not block the bonus run still to come for that period.
+       FD RUN-HISTORY-FILE.
+       01 RUN-HISTORY-LINE.
+           05 RH-RUN-DATE                PIC 9(8).
+           05 RH-RUN-TYPE                PIC X(1).
+
+      * One line per employee 100-MAIN's loop reaches this run,
+      * written by 305-WRITE-AUDIT-RECORD regardless of how the
+      * employee came out - a local record of every transaction that
+      * does not depend on the blockchain ledger being reachable at
+      * all.
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           COPY "audit_record.cpy".
+
        WORKING-STORAGE SECTION.
        01 WS-END-OF-FILE                PIC X(3)       VALUE "NO".
+
+      * Checkpoint/restart - WS-CHECKPOINT-ID is the last EMPLOYEE-ID
+      * on record as successfully processed.  When one is found on
+      * startup, WS-SKIPPING-SW stays "Y" while 100-MAIN reads back
+      * through EMPLOYEE-FILE without reprocessing, and switches off
+      * once that same EMPLOYEE-ID is seen again.
+       01 WS-CHECKPOINT-STATUS          PIC X(2).
+       01 WS-CHECKPOINT-ID              PIC X(10)      VALUE SPACES.
+       01 WS-SKIPPING-SW                PIC X(1)       VALUE "N".
+           88 SKIPPING-TO-CHECKPOINT                    VALUE "Y".
+
+      * Set alongside WS-SKIPPING-SW by 105-READ-CHECKPOINT, but never
+      * turned back off the way WS-SKIPPING-SW is once the checkpoint
+      * is caught up to - 100-MAIN checks this once, up front, to
+      * decide whether this run's output files need to be appended to
+      * (a restart) or started fresh (a normal run).
+       01 WS-RESTART-SW                 PIC X(1)       VALUE "N".
+           88 RESTART-RUN                               VALUE "Y".
+
+      * Run-date stamping/duplicate check - WS-RUN-DATE is
+      * PC-PAYROLL-PROCESSING-DATE collapsed into one 8-digit field
+      * (moved the same way RET-PROCESSING-DATE already is) so it can
+      * be stamped onto PAYROLL-RECORD and compared line-for-line
+      * against RUN-HISTORY-FILE.
+       01 WS-RUN-HISTORY-STATUS         PIC X(2).
+       01 WS-RUN-DATE                   PIC 9(8).
+       01 WS-RUN-HISTORY-EOF            PIC X(3)       VALUE "NO".
+       01 WS-DUPLICATE-RUN-SW           PIC X(1)       VALUE "N".
+           88 DUPLICATE-RUN                             VALUE "Y".
+
        01 WS-EMPLOYEE-ID                PIC X(10).
-       01 WS-PAYROLL-AMOUNT             PIC 9(5)V99.
        01 WS-EMPLOYEE-NAME              PIC X(30).
        01 WS-EMPLOYEE-DEPARTMENT        PIC X(20).
-       01 WS-EMPLOYEE-SALARY            PIC 9(5)V99.
+       01 WS-EMPLOYEE-SALARY            PIC 9(7)V99.
        01 WS-EMPLOYEE-BANK-ACCOUNT      PIC X(20).
 
+      * CURRENCY-CODE on EMPLOYEE-FILE drives how an amount is
+      * formatted for the printed register (900-FORMAT-AMOUNT) -
+      * internal arithmetic itself does not depend on it, since
+      * PIC V99 amounts are decimal-point neutral regardless of the
+      * SPECIAL-NAMES setting above.  Defaults to EUR when blank so
+      * existing EMPLOYEE-FILE data does not have to be touched.
+       01 WS-EMPLOYEE-CURRENCY          PIC X(3)       VALUE "EUR".
+
+      * Validation ahead of 200-PROCESS-PAYROLL - a bad record is
+      * skipped and written to REJECT-FILE with a reason code rather
+      * than flowing through to the blockchain call and PAYROLL-FILE.
+       01 WS-VALID-RECORD-SW            PIC X(1)       VALUE "Y".
+           88 VALID-RECORD                              VALUE "Y".
+           88 INVALID-RECORD                            VALUE "N".
+       01 WS-REJECT-CODE                PIC X(2).
+       01 WS-REJECT-TEXT                 PIC X(40).
+
+      * 156-CHECK-BANK-ACCOUNT's working copy of BANK-ACCOUNT,
+      * overlaid character-by-character so 157-CHECK-BANK-ACCOUNT-CHAR
+      * can compare each position against the first - a non-blank
+      * account number where every character is the same (all zeros,
+      * all the same letter, and so on) is a placeholder value, not a
+      * real one, the same way a blank account is.
+       01 WS-BA-TEXT                    PIC X(20).
+       01 WS-BA-CHARS REDEFINES WS-BA-TEXT.
+           05 WS-BA-CHAR                 PIC X(1) OCCURS 20 TIMES.
+       01 WS-BA-IDX                     PIC 9(2)       COMP.
+       01 WS-BA-DIFFERS-SW              PIC X(1)       VALUE "N".
+           88 BANK-ACCOUNT-CHARS-DIFFER                 VALUE "Y".
+
+      * Set by a COMPUTE's ON SIZE ERROR in 210/220 if a gross, tax,
+      * retirement, health, or net figure doesn't fit in its field -
+      * 200-PROCESS-PAYROLL routes an overflowed employee to
+      * REJECT-FILE instead of writing a truncated amount anywhere.
+       01 WS-AMOUNT-OVERFLOW-SW         PIC X(1)       VALUE "N".
+           88 AMOUNT-OVERFLOW                           VALUE "Y".
+
+      * Run type is passed in on the command line (a second JCL step
+      * for the bonus run would PARM in "B" rather than "R") and
+      * defaults to a regular pay run when nothing is supplied.
+       01 WS-RUN-TYPE                   PIC X(1)       VALUE "R".
+           88 RUN-TYPE-REGULAR                          VALUE "R".
+           88 RUN-TYPE-BONUS                            VALUE "B".
+       01 WS-TRANSACTION-TYPE           PIC X(7)       VALUE "REGULAR".
+
+      * Deduction breakdown for the employee currently being
+      * processed - computed from PAYROLL-CONFIG in 200-PROCESS-
+      * PAYROLL and written out on PAYROLL-FILE.  A bonus run only
+      * ever populates WS-GROSS-AMOUNT and WS-PAYROLL-AMOUNT - there
+      * is no tax/retirement/health withholding on a bonus payout.
+       01 WS-GROSS-AMOUNT               PIC 9(7)V99.
+       01 WS-TAX-AMOUNT                 PIC 9(7)V99.
+       01 WS-RETIREMENT-AMOUNT          PIC 9(7)V99.
+       01 WS-HEALTH-AMOUNT              PIC 9(7)V99.
+       01 WS-PAYROLL-AMOUNT             PIC 9(7)V99.
+
+      * Payroll register - control-break totals by department plus
+      * the running grand total.  WS-CURRENT-DEPT starts out as
+      * low-values so the very first sorted record always looks like
+      * a department change.
+       01 WS-REGISTER-EOF               PIC X(3)       VALUE "NO".
+       01 WS-CURRENT-DEPT               PIC X(20)      VALUE LOW-VALUES.
+       01 WS-FIRST-DETAIL-SW            PIC X(1)       VALUE "Y".
+           88 FIRST-DETAIL-LINE                         VALUE "Y".
+       01 WS-DEPT-GROSS-TOTAL           PIC 9(7)V99.
+       01 WS-DEPT-NET-TOTAL             PIC 9(7)V99.
+       01 WS-GRAND-GROSS-TOTAL          PIC 9(7)V99.
+       01 WS-GRAND-NET-TOTAL            PIC 9(7)V99.
+
+      * Tracks whether every employee subtotaled into WS-DEPT-NET-
+      * TOTAL so far this department shares one currency -
+      * 830-CHECK-BUDGET compares that total straight against
+      * BG-BUDGET-AMOUNT, which only means something if it is not a
+      * sum of two different currencies.
+       01 WS-DEPT-CURRENCY              PIC X(3)       VALUE SPACES.
+       01 WS-DEPT-MIXED-CURRENCY-SW     PIC X(1)       VALUE "N".
+           88 MIXED-CURRENCY-DEPT                       VALUE "Y".
+
+      * Printed lines for the register - FILLERs hold column spacing,
+      * edited pictures hold the amounts.  Gross/net on the detail
+      * line are built by 900-FORMAT-AMOUNT instead of an edited
+      * picture so each employee's own currency convention shows
+      * through; the subtotal/grand-total lines below still use the
+      * compiled-in edited picture, since a sum across employees in
+      * different currencies has no single convention to report in.
+       01 WS-REG-HEADING-LINE.
+           05 FILLER                    PIC X(12) VALUE "EMPLOYEE ID".
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 FILLER                    PIC X(30) VALUE "EMPLOYEE NAME".
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 FILLER                    PIC X(3)  VALUE "CUR".
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 FILLER                    PIC X(14) VALUE "GROSS AMOUNT".
+           05 FILLER                    PIC X(14) VALUE "NET AMOUNT".
+
+       01 WS-REG-DETAIL-LINE.
+           05 RD-EMPLOYEE-ID             PIC X(10).
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 RD-EMPLOYEE-NAME           PIC X(30).
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 RD-CURRENCY                PIC X(3).
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 RD-GROSS-AMOUNT            PIC X(10).
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 RD-NET-AMOUNT              PIC X(10).
+
+       01 WS-REG-DEPT-HEADING-LINE.
+           05 FILLER                    PIC X(11) VALUE "DEPARTMENT:".
+           05 RH-DEPARTMENT             PIC X(20).
+
+       01 WS-REG-SUBTOTAL-LINE.
+           05 FILLER                    PIC X(32) VALUE
+               "   DEPARTMENT TOTAL".
+           05 FILLER                    PIC X(14) VALUE SPACES.
+           05 RS-DEPT-GROSS-TOTAL        PIC Z.ZZZ.ZZ9,99.
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 RS-DEPT-NET-TOTAL          PIC Z.ZZZ.ZZ9,99.
+
+      * Department budget table, loaded once from BUDGET-FILE by
+      * 820-LOAD-BUDGET-TABLE before the register prints - a
+      * department with no matching entry is simply not checked for
+      * an overage rather than treated as a zero budget.
+       01 WS-BUDGET-EOF                 PIC X(3)       VALUE "NO".
+       01 WS-BUDGET-COUNT               PIC 9(3)       VALUE ZERO.
+       01 WS-BUDGET-TABLE.
+           05 WS-BUDGET-ENTRY OCCURS 50 TIMES.
+               10 WS-BUDGET-DEPT         PIC X(20).
+               10 WS-BUDGET-AMOUNT       PIC 9(7)V99.
+       01 WS-BUDGET-IDX                 PIC 9(3)       VALUE ZERO.
+       01 WS-BUDGET-FOUND-SW            PIC X(1)       VALUE "N".
+           88 BUDGET-FOUND                              VALUE "Y".
+
+       01 WS-REG-BUDGET-EXCEPTION-LINE.
+           05 FILLER                    PIC X(3)  VALUE SPACES.
+           05 FILLER                    PIC X(19) VALUE
+               "** OVER BUDGET BY ".
+           05 RB-OVER-AMOUNT             PIC Z.ZZZ.ZZ9,99.
+           05 FILLER                    PIC X(3)  VALUE " **".
+
+      * Printed instead of a budget check for a department whose
+      * employees are not all paid in the same currency - WS-DEPT-
+      * NET-TOTAL is a sum across currencies there, and comparing that
+      * straight against BG-BUDGET-AMOUNT would be comparing amounts
+      * that are not actually in the same unit.
+       01 WS-REG-BUDGET-SKIP-LINE.
+           05 FILLER                    PIC X(3)  VALUE SPACES.
+           05 FILLER                    PIC X(42) VALUE
+               "** BUDGET SKIPPED - MIXED CURRENCY DEPT **".
+
+       01 WS-REG-GRANDTOTAL-LINE.
+           05 FILLER                    PIC X(32) VALUE
+               "GRAND TOTAL".
+           05 FILLER                    PIC X(14) VALUE SPACES.
+           05 RG-GRAND-GROSS-TOTAL       PIC Z.ZZZ.ZZ9,99.
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 RG-GRAND-NET-TOTAL         PIC Z.ZZZ.ZZ9,99.
+
+      * Working fields for 900-FORMAT-AMOUNT - builds a display
+      * amount with the separator appropriate to WS-FA-CURRENCY by
+      * moving the amount into an unedited digit stream and
+      * STRINGing the whole/fractional parts back together, since
+      * SPECIAL-NAMES DECIMAL-POINT is a single compile-time setting
+      * and cannot vary by record.
+       01 WS-FA-AMOUNT                  PIC 9(7)V99.
+       01 WS-FA-CURRENCY                PIC X(3).
+       01 WS-FA-RESULT                  PIC X(10).
+
+      * Working fields for 305-WRITE-AUDIT-RECORD - set by whichever
+      * paragraph is about to log an outcome (160-WRITE-REJECT,
+      * 265-WRITE-OVERFLOW-REJECT, or 300-RECORD-TRANSACTION) and
+      * written straight through to AUDIT-FILE.
+       01 WS-AUDIT-EMPLOYEE-ID           PIC X(10).
+       01 WS-AUDIT-TRANSACTION-TYPE      PIC X(7).
+       01 WS-AUDIT-AMOUNT                PIC 9(7)V99.
+       01 WS-AUDIT-OUTCOME               PIC X(7).
+           88 WS-AUDIT-OUTCOME-SUCCESS     VALUE "SUCCESS".
+           88 WS-AUDIT-OUTCOME-FAILURE     VALUE "FAILURE".
+           88 WS-AUDIT-OUTCOME-SKIPPED     VALUE "SKIPPED".
+       01 WS-AUDIT-DATE                  PIC 9(8).
+       01 WS-AUDIT-TIME                  PIC 9(8).
+
+      * Status code handed back by CALLing INTEGRATION - only
+      * consulted to decide SUCCESS/FAILURE/SKIPPED for the audit
+      * line; a failed or disabled blockchain call still lets the
+      * payroll figures stand.  ZERO means INTEGRATION never attempted
+      * the call at all (blockchain disabled for this run).
+       01 WS-TXN-STATUS-CODE             PIC 9(3).
+           88 WS-TXN-CALL-SUCCESS          VALUE 200 THRU 299.
+
+       COPY "payroll_config.cpy".
+
        PROCEDURE DIVISION.
        100-MAIN.
+           ACCEPT WS-RUN-TYPE FROM COMMAND-LINE
+           IF WS-RUN-TYPE NOT = "B"
+               MOVE "R" TO WS-RUN-TYPE
+           END-IF
+           MOVE PC-PAYROLL-PROCESSING-DATE TO WS-RUN-DATE
+           PERFORM 107-CHECK-DUPLICATE-RUN
+           IF DUPLICATE-RUN
+               DISPLAY "PAYROLL ALREADY RUN FOR PROCESSING DATE "
+                   WS-RUN-DATE " RUN TYPE " WS-RUN-TYPE
+                   " - RUN ABORTED"
+               STOP RUN
+           END-IF
+           PERFORM 105-READ-CHECKPOINT
            OPEN INPUT EMPLOYEE-FILE
-           OPEN OUTPUT PAYROLL-FILE
+           IF RESTART-RUN
+               OPEN EXTEND PAYROLL-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND RETIREMENT-FILE
+               OPEN EXTEND ACH-FILE
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT PAYROLL-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT RETIREMENT-FILE
+               OPEN OUTPUT ACH-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
            PERFORM UNTIL WS-END-OF-FILE = "YES"
                READ EMPLOYEE-FILE
                AT END
                    MOVE "YES" TO WS-END-OF-FILE
                NOT AT END
-                   PERFORM 200-PROCESS-PAYROLL
+                   IF SKIPPING-TO-CHECKPOINT
+                       PERFORM 106-CHECK-SKIP
+                   ELSE
+                       PERFORM 150-VALIDATE-EMPLOYEE
+                       IF VALID-RECORD
+                           PERFORM 200-PROCESS-PAYROLL
+                           PERFORM 170-WRITE-CHECKPOINT
+                       ELSE
+                           PERFORM 160-WRITE-REJECT
+                       END-IF
+                   END-IF
                END-READ
            END-PERFORM
            CLOSE EMPLOYEE-FILE
            CLOSE PAYROLL-FILE
+           CLOSE REJECT-FILE
+           CLOSE RETIREMENT-FILE
+           CLOSE ACH-FILE
+           CLOSE AUDIT-FILE
+           PERFORM 175-CLEAR-CHECKPOINT
+           PERFORM 176-RECORD-RUN-DATE
+           PERFORM 800-PRINT-PAYROLL-REGISTER
            STOP RUN.
 
+      * No RUN-HISTORY-FILE yet (OPEN INPUT fails with a non-zero
+      * status) just means this is the first run ever, so there is
+      * nothing to duplicate.
+       107-CHECK-DUPLICATE-RUN.
+           MOVE "NO" TO WS-RUN-HISTORY-EOF
+           OPEN INPUT RUN-HISTORY-FILE
+           IF WS-RUN-HISTORY-STATUS = "00"
+               PERFORM UNTIL WS-RUN-HISTORY-EOF = "YES"
+                   READ RUN-HISTORY-FILE
+                       AT END
+                           MOVE "YES" TO WS-RUN-HISTORY-EOF
+                       NOT AT END
+                           IF RH-RUN-DATE = WS-RUN-DATE
+                                   AND RH-RUN-TYPE = WS-RUN-TYPE
+                               MOVE "Y" TO WS-DUPLICATE-RUN-SW
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RUN-HISTORY-FILE
+           END-IF.
+
+      * Appends today's processing date so a second kickoff against
+      * it is caught by 107-CHECK-DUPLICATE-RUN above.  OPEN EXTEND on
+      * a LINE SEQUENTIAL file that does not exist yet does not create
+      * it (status "35") - the first run ever has no RUN-HISTORY-FILE
+      * on disk, so OPEN OUTPUT is tried instead whenever EXTEND comes
+      * back with that status.
+       176-RECORD-RUN-DATE.
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-RUN-HISTORY-STATUS = "35"
+               OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           MOVE WS-RUN-DATE TO RH-RUN-DATE
+           MOVE WS-RUN-TYPE TO RH-RUN-TYPE
+           WRITE RUN-HISTORY-LINE
+           CLOSE RUN-HISTORY-FILE.
+
+      * Picks up where a previous, incomplete run left off.  No
+      * checkpoint file yet (OPEN INPUT fails with a non-zero status)
+      * just means this is a fresh run with nothing to skip.  A
+      * checkpoint left behind by a different run type (CP-RUN-TYPE
+      * not matching this run's WS-RUN-TYPE) is left alone too - it
+      * belongs to that other run, not this one.
+       105-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE SPACES TO CHECKPOINT-LINE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF CP-EMPLOYEE-ID NOT = SPACES
+                       AND CP-RUN-TYPE = WS-RUN-TYPE
+                       AND CP-RUN-DATE = WS-RUN-DATE
+                   MOVE CP-EMPLOYEE-ID TO WS-CHECKPOINT-ID
+                   MOVE "Y" TO WS-SKIPPING-SW
+                   MOVE "Y" TO WS-RESTART-SW
+               END-IF
+           END-IF.
+
+      * Reads are skipped without reprocessing until the EMPLOYEE-ID
+      * that was checkpointed last time comes around again; that one
+      * record was already completed, so skipping stays on through it
+      * and turns off starting with the next one.
+       106-CHECK-SKIP.
+           IF EMPLOYEE-ID OF EMPLOYEE-RECORD = WS-CHECKPOINT-ID
+               MOVE "N" TO WS-SKIPPING-SW
+           END-IF.
+
+      * A blank employee ID, a non-positive salary, a blank bank
+      * account, or a bank account that is present but not plausible
+      * (every character the same - a placeholder, not a real account
+      * number) is enough to keep a record out of the run entirely -
+      * each gets its own reason code on REJECT-FILE.  A termination
+      * only takes effect once EFFECTIVE-DATE catches up to this run's
+      * WS-RUN-DATE - a termination EMPMAINT applied ahead of its own
+      * effective date must not reject the employee from a pay period
+      * that comes before that date.
+       150-VALIDATE-EMPLOYEE.
+           MOVE "Y" TO WS-VALID-RECORD-SW
+           IF CURRENCY-CODE OF EMPLOYEE-RECORD = SPACES
+               MOVE "EUR" TO CURRENCY-CODE OF EMPLOYEE-RECORD
+           END-IF
+           PERFORM 156-CHECK-BANK-ACCOUNT
+           IF EMPLOYEE-ID OF EMPLOYEE-RECORD = SPACES
+               MOVE "N" TO WS-VALID-RECORD-SW
+               MOVE "01" TO WS-REJECT-CODE
+               MOVE "BLANK EMPLOYEE ID" TO WS-REJECT-TEXT
+           ELSE IF SALARY OF EMPLOYEE-RECORD NOT > ZERO
+               MOVE "N" TO WS-VALID-RECORD-SW
+               MOVE "02" TO WS-REJECT-CODE
+               MOVE "SALARY NOT GREATER THAN ZERO" TO WS-REJECT-TEXT
+           ELSE IF BANK-ACCOUNT OF EMPLOYEE-RECORD = SPACES
+               MOVE "N" TO WS-VALID-RECORD-SW
+               MOVE "03" TO WS-REJECT-CODE
+               MOVE "BLANK BANK ACCOUNT" TO WS-REJECT-TEXT
+           ELSE IF NOT BANK-ACCOUNT-CHARS-DIFFER
+               MOVE "N" TO WS-VALID-RECORD-SW
+               MOVE "06" TO WS-REJECT-CODE
+               MOVE "MALFORMED BANK ACCOUNT" TO WS-REJECT-TEXT
+           ELSE IF EMPLOYEE-TERMINATED OF EMPLOYEE-RECORD
+                   AND EFFECTIVE-DATE OF EMPLOYEE-RECORD
+                       NOT > WS-RUN-DATE
+               MOVE "N" TO WS-VALID-RECORD-SW
+               MOVE "04" TO WS-REJECT-CODE
+               MOVE "EMPLOYEE TERMINATED" TO WS-REJECT-TEXT
+           END-IF.
+
+      * Copies BANK-ACCOUNT into WS-BA-TEXT and drives
+      * 157-CHECK-BANK-ACCOUNT-CHAR over it so BANK-ACCOUNT-CHARS-
+      * DIFFER comes out "Y" as soon as any two characters differ - a
+      * blank account leaves every character equal to the first (a
+      * space) and comes out unset here too, but 150-VALIDATE-EMPLOYEE
+      * above checks for blank first, so that case is reported as
+      * "BLANK BANK ACCOUNT" rather than "MALFORMED BANK ACCOUNT".
+       156-CHECK-BANK-ACCOUNT.
+           MOVE BANK-ACCOUNT OF EMPLOYEE-RECORD TO WS-BA-TEXT
+           MOVE "N" TO WS-BA-DIFFERS-SW
+           MOVE 2 TO WS-BA-IDX
+           PERFORM 157-CHECK-BANK-ACCOUNT-CHAR
+               UNTIL BANK-ACCOUNT-CHARS-DIFFER
+                   OR WS-BA-IDX > 20.
+
+       157-CHECK-BANK-ACCOUNT-CHAR.
+           IF WS-BA-CHAR(WS-BA-IDX) NOT = WS-BA-CHAR(1)
+               MOVE "Y" TO WS-BA-DIFFERS-SW
+           ELSE
+               ADD 1 TO WS-BA-IDX
+           END-IF.
+
+       160-WRITE-REJECT.
+           MOVE EMPLOYEE-ID OF EMPLOYEE-RECORD TO REJ-EMPLOYEE-ID
+           MOVE WS-REJECT-CODE TO REJ-REASON-CODE
+           MOVE WS-REJECT-TEXT TO REJ-REASON-TEXT
+           WRITE REJECT-RECORD
+
+           MOVE EMPLOYEE-ID OF EMPLOYEE-RECORD TO WS-AUDIT-EMPLOYEE-ID
+           MOVE SPACES TO WS-AUDIT-TRANSACTION-TYPE
+           MOVE ZERO TO WS-AUDIT-AMOUNT
+           MOVE "SKIPPED" TO WS-AUDIT-OUTCOME
+           PERFORM 305-WRITE-AUDIT-RECORD.
+
+      * Written after every successfully processed employee, not
+      * batched - PAYROLL-FILE/RETIREMENT-FILE/ACH-FILE rows and the
+      * blockchain call for an employee are only ever one WRITE/CALL
+      * ahead of the checkpoint this way, so a restart never has to
+      * reprocess (and double-pay) anyone an abend left unrecorded.
+       170-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RUN-DATE TO CP-RUN-DATE
+           MOVE WS-EMPLOYEE-ID TO CP-EMPLOYEE-ID
+           MOVE WS-RUN-TYPE TO CP-RUN-TYPE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+      * A run that reaches 100-MAIN's STOP RUN completed EMPLOYEE-FILE
+      * in full, so the checkpoint is cleared - otherwise tomorrow's
+      * run would think today's file still needs to skip ahead.
+       175-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+
        200-PROCESS-PAYROLL.
            MOVE EMPLOYEE-ID TO WS-EMPLOYEE-ID
            MOVE EMPLOYEE-NAME TO WS-EMPLOYEE-NAME
            MOVE DEPARTMENT TO WS-EMPLOYEE-DEPARTMENT
            MOVE SALARY TO WS-EMPLOYEE-SALARY
            MOVE BANK-ACCOUNT TO WS-EMPLOYEE-BANK-ACCOUNT
-           COMPUTE WS-PAYROLL-AMOUNT = WS-EMPLOYEE-SALARY.
-           PERFORM 300-RECORD-TRANSACTION
-           WRITE PAYROLL-RECORD FROM WS-PAYROLL-AMOUNT.
+           MOVE CURRENCY-CODE TO WS-EMPLOYEE-CURRENCY
+           MOVE "N" TO WS-AMOUNT-OVERFLOW-SW
+
+           IF RUN-TYPE-BONUS
+               PERFORM 210-COMPUTE-BONUS-PAY
+           ELSE
+               PERFORM 220-COMPUTE-REGULAR-PAY
+           END-IF
+
+           IF AMOUNT-OVERFLOW
+               PERFORM 265-WRITE-OVERFLOW-REJECT
+           ELSE
+               PERFORM 300-RECORD-TRANSACTION
+
+               MOVE WS-EMPLOYEE-ID TO PR-EMPLOYEE-ID OF PAYROLL-RECORD
+               MOVE WS-EMPLOYEE-NAME TO
+                   PR-EMPLOYEE-NAME OF PAYROLL-RECORD
+               MOVE WS-EMPLOYEE-DEPARTMENT TO
+                   PR-DEPARTMENT OF PAYROLL-RECORD
+               MOVE WS-TRANSACTION-TYPE TO
+                   PR-TRANSACTION-TYPE OF PAYROLL-RECORD
+               MOVE WS-EMPLOYEE-CURRENCY TO
+                   PR-CURRENCY-CODE OF PAYROLL-RECORD
+               MOVE WS-RUN-DATE TO PR-PROCESSING-DATE OF PAYROLL-RECORD
+               MOVE WS-GROSS-AMOUNT TO
+                   PR-GROSS-AMOUNT OF PAYROLL-RECORD
+               MOVE WS-TAX-AMOUNT TO PR-TAX-AMOUNT OF PAYROLL-RECORD
+               MOVE WS-RETIREMENT-AMOUNT TO
+                   PR-RETIREMENT-AMOUNT OF PAYROLL-RECORD
+               MOVE WS-HEALTH-AMOUNT TO
+                   PR-HEALTH-AMOUNT OF PAYROLL-RECORD
+               MOVE WS-PAYROLL-AMOUNT TO PR-NET-AMOUNT OF PAYROLL-RECORD
+               WRITE PAYROLL-RECORD
+
+               IF RUN-TYPE-REGULAR
+                   PERFORM 250-WRITE-RETIREMENT-EXTRACT
+               END-IF
+
+               PERFORM 260-WRITE-ACH-EXTRACT
+           END-IF.
 
+      * Bonus payouts are a flat percentage of salary with no
+      * withholding - PC-BONUS-RATE comes straight out of
+      * PAYROLL-CONFIG the same way the regular-pay rates do.
+       210-COMPUTE-BONUS-PAY.
+           MOVE "BONUS  " TO WS-TRANSACTION-TYPE
+           COMPUTE WS-GROSS-AMOUNT = WS-EMPLOYEE-SALARY * PC-BONUS-RATE
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-AMOUNT-OVERFLOW-SW
+           END-COMPUTE
+           MOVE ZERO TO WS-TAX-AMOUNT
+           MOVE ZERO TO WS-RETIREMENT-AMOUNT
+           MOVE ZERO TO WS-HEALTH-AMOUNT
+           MOVE WS-GROSS-AMOUNT TO WS-PAYROLL-AMOUNT.
+
+      * Gross pay is straight salary for a regular run; the
+      * deductions below come out of PAYROLL-CONFIG so a rate
+      * change only ever has to happen in one copybook.  Each
+      * COMPUTE is guarded with ON SIZE ERROR - 200-PROCESS-PAYROLL
+      * checks WS-AMOUNT-OVERFLOW-SW once all four have run and
+      * rejects the employee rather than write a truncated figure.
+       220-COMPUTE-REGULAR-PAY.
+           MOVE "REGULAR" TO WS-TRANSACTION-TYPE
+           COMPUTE WS-GROSS-AMOUNT = WS-EMPLOYEE-SALARY
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-AMOUNT-OVERFLOW-SW
+           END-COMPUTE
+           COMPUTE WS-TAX-AMOUNT = WS-GROSS-AMOUNT * PC-TAX-RATE
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-AMOUNT-OVERFLOW-SW
+           END-COMPUTE
+           COMPUTE WS-RETIREMENT-AMOUNT =
+               WS-GROSS-AMOUNT * PC-RETIREMENT-FUND-RATE
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-AMOUNT-OVERFLOW-SW
+           END-COMPUTE
+           MOVE PC-HEALTH-INSURANCE-AMOUNT TO WS-HEALTH-AMOUNT
+           COMPUTE WS-PAYROLL-AMOUNT = WS-GROSS-AMOUNT
+               - WS-TAX-AMOUNT - WS-RETIREMENT-AMOUNT - WS-HEALTH-AMOUNT
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-AMOUNT-OVERFLOW-SW
+           END-COMPUTE.
+
+      * One RETIREMENT-FILE line per employee per pay period for the
+      * 401(k) vendor - only produced for a regular run, since a
+      * bonus payout has no retirement withholding to reconcile.
+       250-WRITE-RETIREMENT-EXTRACT.
+           MOVE WS-EMPLOYEE-ID TO RET-EMPLOYEE-ID
+           MOVE WS-EMPLOYEE-NAME TO RET-EMPLOYEE-NAME
+           MOVE PC-PAYROLL-PROCESSING-DATE TO RET-PROCESSING-DATE
+           MOVE WS-EMPLOYEE-CURRENCY TO RET-CURRENCY-CODE
+           MOVE WS-RETIREMENT-AMOUNT TO RET-AMOUNT
+           WRITE RETIREMENT-RECORD.
+
+      * Same-day bank extract - one line per employee per pay period,
+      * regular or bonus, so the bank upload always matches what
+      * PAYROLL-FILE says actually went out this run.
+       260-WRITE-ACH-EXTRACT.
+           MOVE WS-EMPLOYEE-ID TO ACH-EMPLOYEE-ID
+           MOVE WS-EMPLOYEE-NAME TO ACH-EMPLOYEE-NAME
+           MOVE WS-EMPLOYEE-BANK-ACCOUNT TO ACH-BANK-ACCOUNT
+           MOVE WS-TRANSACTION-TYPE TO ACH-TRANSACTION-TYPE
+           MOVE WS-EMPLOYEE-CURRENCY TO ACH-CURRENCY-CODE
+           MOVE WS-PAYROLL-AMOUNT TO ACH-NET-AMOUNT
+           WRITE ACH-RECORD.
+
+      * An overflowed employee gets rejected the same way a bad
+      * EMPLOYEE-FILE record does in 160-WRITE-REJECT, but from
+      * 200-PROCESS-PAYROLL after the pay computations run rather
+      * than from 150-VALIDATE-EMPLOYEE ahead of them - nothing
+      * about the figure is trustworthy enough to write to
+      * PAYROLL-FILE, RETIREMENT-FILE, ACH-FILE, or the blockchain.
+       265-WRITE-OVERFLOW-REJECT.
+           MOVE WS-EMPLOYEE-ID TO REJ-EMPLOYEE-ID
+           MOVE "05" TO REJ-REASON-CODE
+           MOVE "COMPUTED AMOUNT OVERFLOW" TO REJ-REASON-TEXT
+           WRITE REJECT-RECORD
+
+           MOVE WS-EMPLOYEE-ID TO WS-AUDIT-EMPLOYEE-ID
+           MOVE WS-TRANSACTION-TYPE TO WS-AUDIT-TRANSACTION-TYPE
+           MOVE ZERO TO WS-AUDIT-AMOUNT
+           MOVE "SKIPPED" TO WS-AUDIT-OUTCOME
+           PERFORM 305-WRITE-AUDIT-RECORD.
+
+      * CALLs INTEGRATION rather than "blockchain_interface" directly
+      * so a real payroll run gets the same enabled-check, retry, and
+      * dead-letter protection the INTEGRATION subprogram implements -
+      * calling "blockchain_interface" straight from here bypassed all
+      * of it.
        300-RECORD-TRANSACTION.
-           CALL "blockchain_interface" USING WS-EMPLOYEE-ID
-                                             WS-EMPLOYEE-NAME
-                                             WS-EMPLOYEE-DEPARTMENT
-                                             WS-PAYROLL-AMOUNT
-           DISPLAY "Transaction recorded for employee: " WS-EMPLOYEE-ID.
+           MOVE ZERO TO WS-TXN-STATUS-CODE
+           CALL "INTEGRATION" USING WS-EMPLOYEE-ID
+                                    WS-EMPLOYEE-NAME
+                                    WS-EMPLOYEE-DEPARTMENT
+                                    WS-TRANSACTION-TYPE
+                                    WS-PAYROLL-AMOUNT
+                                    WS-TXN-STATUS-CODE
+           DISPLAY "Transaction recorded for employee: " WS-EMPLOYEE-ID
+               " type: " WS-TRANSACTION-TYPE
+
+           MOVE WS-EMPLOYEE-ID TO WS-AUDIT-EMPLOYEE-ID
+           MOVE WS-TRANSACTION-TYPE TO WS-AUDIT-TRANSACTION-TYPE
+           MOVE WS-PAYROLL-AMOUNT TO WS-AUDIT-AMOUNT
+           IF WS-TXN-STATUS-CODE = ZERO
+               MOVE "SKIPPED" TO WS-AUDIT-OUTCOME
+           ELSE IF WS-TXN-CALL-SUCCESS
+               MOVE "SUCCESS" TO WS-AUDIT-OUTCOME
+           ELSE
+               MOVE "FAILURE" TO WS-AUDIT-OUTCOME
+           END-IF
+           PERFORM 305-WRITE-AUDIT-RECORD.
+
+      * Independent of whatever "blockchain_interface" did or didn't
+      * come back with - every employee 100-MAIN's loop reaches gets
+      * exactly one line here, stamped with the system date and time
+      * at the moment it was written.
+       305-WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUDIT-EMPLOYEE-ID TO AU-EMPLOYEE-ID
+           MOVE WS-AUDIT-TRANSACTION-TYPE TO AU-TRANSACTION-TYPE
+           MOVE WS-AUDIT-AMOUNT TO AU-AMOUNT
+           MOVE WS-AUDIT-OUTCOME TO AU-OUTCOME
+           MOVE WS-AUDIT-DATE TO AU-DATE
+           MOVE WS-AUDIT-TIME TO AU-TIME
+           WRITE AUDIT-RECORD.
+
+      * Puts PAYROLL-FILE into department order and walks it with a
+      * control break on department, printing a detail line per
+      * employee, a subtotal at each department break, and a grand
+      * total at the end.
+       800-PRINT-PAYROLL-REGISTER.
+           PERFORM 820-LOAD-BUDGET-TABLE
+           SORT PAYROLL-SORT-FILE
+               ON ASCENDING KEY PR-DEPARTMENT OF PAYROLL-SORT-RECORD
+                                PR-EMPLOYEE-ID OF PAYROLL-SORT-RECORD
+               USING PAYROLL-FILE
+               GIVING PAYROLL-SORTED-FILE
+
+           OPEN INPUT PAYROLL-SORTED-FILE
+           OPEN OUTPUT REGISTER-FILE
+
+           MOVE WS-REG-HEADING-LINE TO REGISTER-LINE
+           WRITE REGISTER-LINE
+
+           MOVE ZERO TO WS-DEPT-GROSS-TOTAL WS-DEPT-NET-TOTAL
+           MOVE ZERO TO WS-GRAND-GROSS-TOTAL WS-GRAND-NET-TOTAL
+           MOVE "Y" TO WS-FIRST-DETAIL-SW
+           MOVE SPACES TO WS-DEPT-CURRENCY
+           MOVE "N" TO WS-DEPT-MIXED-CURRENCY-SW
+
+           READ PAYROLL-SORTED-FILE
+               AT END MOVE "YES" TO WS-REGISTER-EOF
+           END-READ
+
+           PERFORM UNTIL WS-REGISTER-EOF = "YES"
+               IF PR-DEPARTMENT OF PAYROLL-SORTED-RECORD
+                       NOT = WS-CURRENT-DEPT
+                   IF NOT FIRST-DETAIL-LINE
+                       PERFORM 810-WRITE-DEPT-SUBTOTAL
+                   END-IF
+                   MOVE PR-DEPARTMENT OF PAYROLL-SORTED-RECORD
+                       TO WS-CURRENT-DEPT
+                   MOVE WS-CURRENT-DEPT TO RH-DEPARTMENT
+                   MOVE WS-REG-DEPT-HEADING-LINE TO REGISTER-LINE
+                   WRITE REGISTER-LINE
+                   MOVE ZERO TO WS-DEPT-GROSS-TOTAL WS-DEPT-NET-TOTAL
+                   MOVE "N" TO WS-FIRST-DETAIL-SW
+                   MOVE SPACES TO WS-DEPT-CURRENCY
+                   MOVE "N" TO WS-DEPT-MIXED-CURRENCY-SW
+               END-IF
+
+               IF WS-DEPT-CURRENCY = SPACES
+                   MOVE PR-CURRENCY-CODE OF PAYROLL-SORTED-RECORD
+                       TO WS-DEPT-CURRENCY
+               ELSE IF PR-CURRENCY-CODE OF PAYROLL-SORTED-RECORD
+                       NOT = WS-DEPT-CURRENCY
+                   MOVE "Y" TO WS-DEPT-MIXED-CURRENCY-SW
+               END-IF
+
+               MOVE PR-EMPLOYEE-ID OF PAYROLL-SORTED-RECORD
+                   TO RD-EMPLOYEE-ID
+               MOVE PR-EMPLOYEE-NAME OF PAYROLL-SORTED-RECORD
+                   TO RD-EMPLOYEE-NAME
+               MOVE PR-CURRENCY-CODE OF PAYROLL-SORTED-RECORD
+                   TO RD-CURRENCY
+               MOVE PR-CURRENCY-CODE OF PAYROLL-SORTED-RECORD
+                   TO WS-FA-CURRENCY
+               MOVE PR-GROSS-AMOUNT OF PAYROLL-SORTED-RECORD
+                   TO WS-FA-AMOUNT
+               PERFORM 900-FORMAT-AMOUNT
+               MOVE WS-FA-RESULT TO RD-GROSS-AMOUNT
+               MOVE PR-NET-AMOUNT OF PAYROLL-SORTED-RECORD
+                   TO WS-FA-AMOUNT
+               PERFORM 900-FORMAT-AMOUNT
+               MOVE WS-FA-RESULT TO RD-NET-AMOUNT
+               MOVE WS-REG-DETAIL-LINE TO REGISTER-LINE
+               WRITE REGISTER-LINE
+
+               ADD PR-GROSS-AMOUNT OF PAYROLL-SORTED-RECORD
+                   TO WS-DEPT-GROSS-TOTAL WS-GRAND-GROSS-TOTAL
+               ADD PR-NET-AMOUNT OF PAYROLL-SORTED-RECORD
+                   TO WS-DEPT-NET-TOTAL WS-GRAND-NET-TOTAL
+
+               READ PAYROLL-SORTED-FILE
+                   AT END MOVE "YES" TO WS-REGISTER-EOF
+               END-READ
+           END-PERFORM
+
+           IF NOT FIRST-DETAIL-LINE
+               PERFORM 810-WRITE-DEPT-SUBTOTAL
+           END-IF
+
+           MOVE WS-GRAND-GROSS-TOTAL TO RG-GRAND-GROSS-TOTAL
+           MOVE WS-GRAND-NET-TOTAL TO RG-GRAND-NET-TOTAL
+           MOVE WS-REG-GRANDTOTAL-LINE TO REGISTER-LINE
+           WRITE REGISTER-LINE
+
+           CLOSE PAYROLL-SORTED-FILE
+           CLOSE REGISTER-FILE.
+
+       810-WRITE-DEPT-SUBTOTAL.
+           MOVE WS-DEPT-GROSS-TOTAL TO RS-DEPT-GROSS-TOTAL
+           MOVE WS-DEPT-NET-TOTAL TO RS-DEPT-NET-TOTAL
+           MOVE WS-REG-SUBTOTAL-LINE TO REGISTER-LINE
+           WRITE REGISTER-LINE
+           PERFORM 830-CHECK-BUDGET.
+
+      * Reads BUDGET-FILE once into WS-BUDGET-TABLE ahead of the
+      * control-break loop so each department subtotal can be
+      * compared against its budget without reopening the file.
+       820-LOAD-BUDGET-TABLE.
+           MOVE ZERO TO WS-BUDGET-COUNT
+           MOVE "NO" TO WS-BUDGET-EOF
+           OPEN INPUT BUDGET-FILE
+           PERFORM UNTIL WS-BUDGET-EOF = "YES"
+               READ BUDGET-FILE
+                   AT END
+                       MOVE "YES" TO WS-BUDGET-EOF
+                   NOT AT END
+                       IF WS-BUDGET-COUNT < 50
+                           ADD 1 TO WS-BUDGET-COUNT
+                           MOVE BG-DEPARTMENT TO
+                               WS-BUDGET-DEPT(WS-BUDGET-COUNT)
+                           MOVE BG-BUDGET-AMOUNT TO
+                               WS-BUDGET-AMOUNT(WS-BUDGET-COUNT)
+                       ELSE
+                           DISPLAY "BUDGET-FILE HAS MORE THAN 50 "
+                               "DEPARTMENTS - " BG-DEPARTMENT
+                               " NOT LOADED"
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BUDGET-FILE.
+
+      * Flags the department just subtotaled in WS-CURRENT-DEPT/
+      * WS-DEPT-NET-TOTAL if it is over its budgeted net pay for the
+      * period - a department with no entry in WS-BUDGET-TABLE is
+      * left unchecked rather than assumed to have a zero budget.
+       830-CHECK-BUDGET.
+           MOVE "N" TO WS-BUDGET-FOUND-SW
+           MOVE ZERO TO WS-BUDGET-IDX
+           PERFORM 840-FIND-BUDGET-ENTRY
+               UNTIL BUDGET-FOUND OR WS-BUDGET-IDX NOT LESS THAN
+                   WS-BUDGET-COUNT
+           IF BUDGET-FOUND
+               IF MIXED-CURRENCY-DEPT
+                   MOVE WS-REG-BUDGET-SKIP-LINE TO REGISTER-LINE
+                   WRITE REGISTER-LINE
+               ELSE IF WS-DEPT-NET-TOTAL >
+                       WS-BUDGET-AMOUNT(WS-BUDGET-IDX)
+                   COMPUTE RB-OVER-AMOUNT = WS-DEPT-NET-TOTAL
+                       - WS-BUDGET-AMOUNT(WS-BUDGET-IDX)
+                   MOVE WS-REG-BUDGET-EXCEPTION-LINE TO REGISTER-LINE
+                   WRITE REGISTER-LINE
+               END-IF
+           END-IF.
+
+       840-FIND-BUDGET-ENTRY.
+           ADD 1 TO WS-BUDGET-IDX
+           IF WS-BUDGET-DEPT(WS-BUDGET-IDX) = WS-CURRENT-DEPT
+               MOVE "Y" TO WS-BUDGET-FOUND-SW
+           END-IF.
+
+      * Renders WS-FA-AMOUNT into WS-FA-RESULT using the decimal
+      * separator for WS-FA-CURRENCY - USD uses a period, everything
+      * else (EUR and any other currency on file) uses a comma,
+      * matching how each is conventionally printed.  WS-FA-AMOUNT is
+      * USAGE DISPLAY, so its 9 bytes are the 7 integer digits
+      * followed directly by the 2 fractional digits with no stored
+      * decimal point - reference-modifying those bytes straight out
+      * of WS-FA-AMOUNT keeps both halves; moving it into an unrelated
+      * non-decimal PIC first (as this used to do) realigns on the
+      * decimal point and silently drops the fractional digits.
+       900-FORMAT-AMOUNT.
+           IF WS-FA-CURRENCY = "USD"
+               STRING WS-FA-AMOUNT(1:7) DELIMITED BY SIZE
+                      "." DELIMITED BY SIZE
+                      WS-FA-AMOUNT(8:2) DELIMITED BY SIZE
+                   INTO WS-FA-RESULT
+           ELSE
+               STRING WS-FA-AMOUNT(1:7) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-FA-AMOUNT(8:2) DELIMITED BY SIZE
+                   INTO WS-FA-RESULT
+           END-IF.
 
        END PROGRAM PAYROLL.
