@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+       AUTHOR. YOUR NAME.
+
+      * Employee master maintenance - applies add/change/terminate
+      * transactions from MAINT-TRANS-FILE against EMPLOYEE-FILE,
+      * producing an updated master and a change-history log.  Both
+      * input files must already be in ascending employee-ID order -
+      * the match is done by a straight sequential merge, the same
+      * way PAYROLL.cbl already merges its sorted register files,
+      * rather than by indexed/keyed access.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER-FILE ASSIGN TO "employee_record.cpy".
+           SELECT NEW-MASTER-FILE ASSIGN TO "employee_master_new.dat".
+           SELECT MAINT-TRANS-FILE ASSIGN TO "maint_trans_record.cpy".
+           SELECT CHANGE-LOG-FILE ASSIGN TO "employee_change_log.txt"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLD-MASTER-FILE.
+       01 OLD-MASTER-RECORD.
+           COPY "employee_record.cpy".
+
+       FD NEW-MASTER-FILE.
+       01 NEW-MASTER-RECORD.
+           COPY "employee_record.cpy".
+
+       FD MAINT-TRANS-FILE.
+       01 MAINT-TRANS-RECORD.
+           COPY "maint_trans_record.cpy".
+
+       FD CHANGE-LOG-FILE.
+       01 CL-LINE                       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OLD-EOF                    PIC X(3)       VALUE "NO".
+       01 WS-TRANS-EOF                  PIC X(3)       VALUE "NO".
+       01 WS-OLD-KEY                    PIC X(10)      VALUE SPACES.
+       01 WS-TRANS-KEY                  PIC X(10)      VALUE SPACES.
+
+       01 WS-CL-DETAIL-LINE.
+           05 CL-EMPLOYEE-ID             PIC X(10).
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 CL-ACTION                  PIC X(9).
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 CL-EFFECTIVE-DATE          PIC 9(8).
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 CL-DETAIL-TEXT             PIC X(40).
+           05 FILLER                    PIC X(7)  VALUE SPACES.
+
+      * Null-terminated names for CBL_RENAME_FILE in 180-PROMOTE-
+      * NEW-MASTER below - NEW-MASTER-FILE is built under its own name
+      * so OLD-MASTER-FILE stays intact (and readable) for the entire
+      * run, then renamed over it at the very end so the next PAYROLL
+      * run picks up today's adds/changes/terminations without an
+      * operator having to promote the file by hand.
+       01 WS-OLD-MASTER-PATH.
+           05 FILLER                    PIC X(19) VALUE
+               "employee_record.cpy".
+           05 FILLER                    PIC X(1)  VALUE X"00".
+       01 WS-NEW-MASTER-PATH.
+           05 FILLER                    PIC X(23) VALUE
+               "employee_master_new.dat".
+           05 FILLER                    PIC X(1)  VALUE X"00".
+       01 WS-RENAME-RC                  PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           OPEN INPUT OLD-MASTER-FILE
+           OPEN INPUT MAINT-TRANS-FILE
+           OPEN OUTPUT NEW-MASTER-FILE
+           OPEN OUTPUT CHANGE-LOG-FILE
+           PERFORM 150-READ-OLD-MASTER
+           PERFORM 160-READ-TRANSACTION
+           PERFORM 200-PROCESS-MERGE
+               UNTIL WS-OLD-EOF = "YES" AND WS-TRANS-EOF = "YES"
+           CLOSE OLD-MASTER-FILE
+           CLOSE MAINT-TRANS-FILE
+           CLOSE NEW-MASTER-FILE
+           CLOSE CHANGE-LOG-FILE
+           PERFORM 180-PROMOTE-NEW-MASTER
+           STOP RUN.
+
+       150-READ-OLD-MASTER.
+           READ OLD-MASTER-FILE
+               AT END
+                   MOVE "YES" TO WS-OLD-EOF
+                   MOVE HIGH-VALUES TO WS-OLD-KEY
+               NOT AT END
+                   MOVE EMPLOYEE-ID OF OLD-MASTER-RECORD TO WS-OLD-KEY
+           END-READ.
+
+       160-READ-TRANSACTION.
+           READ MAINT-TRANS-FILE
+               AT END
+                   MOVE "YES" TO WS-TRANS-EOF
+                   MOVE HIGH-VALUES TO WS-TRANS-KEY
+               NOT AT END
+                   MOVE MT-EMPLOYEE-ID TO WS-TRANS-KEY
+           END-READ.
+
+      * Classic old-master/transaction merge: an old-master record
+      * with no transaction this period just flows through; a
+      * transaction with no matching old-master record has to be an
+      * add; a matched pair is a change or a termination.
+       200-PROCESS-MERGE.
+           IF WS-OLD-KEY < WS-TRANS-KEY
+               PERFORM 240-WRITE-OLD-UNCHANGED
+               PERFORM 150-READ-OLD-MASTER
+           ELSE IF WS-OLD-KEY > WS-TRANS-KEY
+               IF MT-ACTION-ADD
+                   PERFORM 210-APPLY-ADD
+               ELSE
+                   PERFORM 260-WRITE-ERROR-LOG
+               END-IF
+               PERFORM 160-READ-TRANSACTION
+           ELSE
+               IF MT-ACTION-CHANGE
+                   PERFORM 220-APPLY-CHANGE
+               ELSE IF MT-ACTION-TERMINATE
+                   PERFORM 230-APPLY-TERMINATE
+               ELSE
+                   PERFORM 260-WRITE-ERROR-LOG
+               END-IF
+               PERFORM 150-READ-OLD-MASTER
+               PERFORM 160-READ-TRANSACTION
+           END-IF.
+
+      * New hire - built entirely from the transaction, since there
+      * is no old-master record to carry forward.
+       210-APPLY-ADD.
+           MOVE SPACES TO NEW-MASTER-RECORD
+           MOVE MT-EMPLOYEE-ID TO EMPLOYEE-ID OF NEW-MASTER-RECORD
+           MOVE MT-EMPLOYEE-NAME TO
+               EMPLOYEE-NAME OF NEW-MASTER-RECORD
+           MOVE MT-DEPARTMENT TO DEPARTMENT OF NEW-MASTER-RECORD
+           MOVE MT-SALARY TO SALARY OF NEW-MASTER-RECORD
+           MOVE MT-BANK-ACCOUNT TO BANK-ACCOUNT OF NEW-MASTER-RECORD
+           MOVE MT-CURRENCY-CODE TO
+               CURRENCY-CODE OF NEW-MASTER-RECORD
+           MOVE "A" TO EMPLOYEE-STATUS OF NEW-MASTER-RECORD
+           MOVE MT-EFFECTIVE-DATE TO
+               EFFECTIVE-DATE OF NEW-MASTER-RECORD
+           WRITE NEW-MASTER-RECORD
+           MOVE "ADDED" TO CL-ACTION
+           MOVE MT-EMPLOYEE-ID TO CL-EMPLOYEE-ID
+           MOVE MT-EFFECTIVE-DATE TO CL-EFFECTIVE-DATE
+           MOVE "NEW HIRE" TO CL-DETAIL-TEXT
+           PERFORM 900-WRITE-CHANGE-LOG.
+
+      * Department/salary/bank/currency change - starts from the old
+      * record so anything the transaction doesn't carry (name, for
+      * instance) is preserved as-is.
+       220-APPLY-CHANGE.
+           MOVE OLD-MASTER-RECORD TO NEW-MASTER-RECORD
+           MOVE MT-DEPARTMENT TO DEPARTMENT OF NEW-MASTER-RECORD
+           MOVE MT-SALARY TO SALARY OF NEW-MASTER-RECORD
+           MOVE MT-BANK-ACCOUNT TO BANK-ACCOUNT OF NEW-MASTER-RECORD
+           MOVE MT-CURRENCY-CODE TO
+               CURRENCY-CODE OF NEW-MASTER-RECORD
+           MOVE MT-EFFECTIVE-DATE TO
+               EFFECTIVE-DATE OF NEW-MASTER-RECORD
+           WRITE NEW-MASTER-RECORD
+           MOVE "CHANGED" TO CL-ACTION
+           MOVE MT-EMPLOYEE-ID TO CL-EMPLOYEE-ID
+           MOVE MT-EFFECTIVE-DATE TO CL-EFFECTIVE-DATE
+           MOVE "DEPT/SALARY/BANK/CURRENCY UPDATED" TO CL-DETAIL-TEXT
+           PERFORM 900-WRITE-CHANGE-LOG.
+
+      * Termination - the record stays on file (so its history and
+      * EFFECTIVE-DATE are still there for anyone who looks), but
+      * EMPLOYEE-STATUS "T" keeps PAYROLL.cbl from paying them again.
+       230-APPLY-TERMINATE.
+           MOVE OLD-MASTER-RECORD TO NEW-MASTER-RECORD
+           MOVE "T" TO EMPLOYEE-STATUS OF NEW-MASTER-RECORD
+           MOVE MT-EFFECTIVE-DATE TO
+               EFFECTIVE-DATE OF NEW-MASTER-RECORD
+           WRITE NEW-MASTER-RECORD
+           MOVE "TERMINATED" TO CL-ACTION
+           MOVE MT-EMPLOYEE-ID TO CL-EMPLOYEE-ID
+           MOVE MT-EFFECTIVE-DATE TO CL-EFFECTIVE-DATE
+           MOVE "EMPLOYEE TERMINATED" TO CL-DETAIL-TEXT
+           PERFORM 900-WRITE-CHANGE-LOG.
+
+       240-WRITE-OLD-UNCHANGED.
+           MOVE OLD-MASTER-RECORD TO NEW-MASTER-RECORD
+           WRITE NEW-MASTER-RECORD.
+
+      * A transaction that doesn't line up with the master at all -
+      * a change/terminate with no such employee, or an add for an
+      * employee ID that already exists.
+       260-WRITE-ERROR-LOG.
+           MOVE "ERROR" TO CL-ACTION
+           MOVE MT-EMPLOYEE-ID TO CL-EMPLOYEE-ID
+           MOVE MT-EFFECTIVE-DATE TO CL-EFFECTIVE-DATE
+           MOVE "TRANSACTION DOES NOT MATCH MASTER" TO CL-DETAIL-TEXT
+           PERFORM 900-WRITE-CHANGE-LOG.
+
+       900-WRITE-CHANGE-LOG.
+           MOVE WS-CL-DETAIL-LINE TO CL-LINE
+           WRITE CL-LINE.
+
+      * Both files are closed by now, so this is the one point in the
+      * run where overwriting OLD-MASTER-FILE's name is safe.  A
+      * non-zero return code just means the rename failed (e.g. the
+      * old file is locked open elsewhere) - today's NEW-MASTER-FILE
+      * is left in place under its own name rather than lost, so
+      * nothing here is silently dropped even on that path.
+       180-PROMOTE-NEW-MASTER.
+           CALL "CBL_RENAME_FILE" USING WS-NEW-MASTER-PATH
+                                        WS-OLD-MASTER-PATH
+               RETURNING WS-RENAME-RC
+           END-CALL
+           IF WS-RENAME-RC NOT = ZERO
+               DISPLAY "EMPMAINT: COULD NOT PROMOTE "
+                   "employee_master_new.dat OVER employee_record.cpy "
+                   "- RETURN CODE " WS-RENAME-RC
+           END-IF.
+
+       END PROGRAM EMPMAINT.
