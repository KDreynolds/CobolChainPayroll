@@ -3,10 +3,14 @@
                10 PC-YEAR         PIC 9(4).
                10 PC-MONTH        PIC 9(2).
                10 PC-DAY          PIC 9(2).
-           05 PC-TAX-RATE                 PIC V99 VALUE 0.25.
-           05 PC-BONUS-RATE               PIC V99 VALUE 0.10.
-           05 PC-RETIREMENT-FUND-RATE     PIC V99 VALUE 0.05.
-           05 PC-HEALTH-INSURANCE-AMOUNT  PIC 9(5)V99 VALUE 500.00.
-           05 PC-BLOCKCHAIN-ENABLED       PIC X(3) VALUE "YES".
-           05 PC-BLOCKCHAIN-URL           PIC X(100) VALUE "http://localhost:5000".
-           05 PC-BLOCKCHAIN-API-KEY       PIC X(32) VALUE SPACES.
+           05 PC-TAX-RATE                 PIC V99 VALUE 0,25.
+           05 PC-BONUS-RATE               PIC V99 VALUE 0,10.
+           05 PC-RETIREMENT-FUND-RATE     PIC V99 VALUE 0,05.
+           05 PC-HEALTH-INSURANCE-AMOUNT  PIC 9(5)V99 VALUE 500,00.
+      * Enabled flag, ledger URL, and API key are deliberately not
+      * kept here - they come back from the "blockchain_config" CALL
+      * in INTEGRATION.cbl at run time instead, so the key is never a
+      * compiled-in literal anyone can pull out of the load module or
+      * the source. Only the retry tuning value, not a secret, lives
+      * in this copybook.
+           05 PC-BLOCKCHAIN-RETRY-COUNT   PIC 9(2) VALUE 3.
