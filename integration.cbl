@@ -9,39 +9,60 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BLOCKCHAIN-INTERFACE ASSIGN TO "blockchain_interface.py".
+           SELECT DEADLETTER-FILE ASSIGN TO "blockchain_deadletter.txt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-DEADLETTER-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+      * One line per transaction that never got an acknowledged status
+      * code back from "blockchain_interface" after PC-BLOCKCHAIN-
+      * RETRY-COUNT attempts - the employee ID plus the exact JSON
+      * payload that was sent, so it can be replayed once the ledger
+      * is reachable again.
+       FD DEADLETTER-FILE.
+       01 DEADLETTER-LINE              PIC X(1280).
 
        WORKING-STORAGE SECTION.
+       01 WS-DEADLETTER-STATUS        PIC X(2).
        01 WS-BLOCKCHAIN-ENABLED       PIC X(3).
        01 WS-BLOCKCHAIN-URL           PIC X(100).
        01 WS-BLOCKCHAIN-API-KEY       PIC X(32).
        01 WS-EMPLOYEE-ID              PIC X(10).
        01 WS-EMPLOYEE-NAME            PIC X(30).
        01 WS-EMPLOYEE-DEPARTMENT      PIC X(20).
-       01 WS-PAYROLL-AMOUNT           PIC 9(5)V99.
+       01 WS-TRANSACTION-TYPE         PIC X(7).
+       01 WS-PAYROLL-AMOUNT           PIC 9(7)V99.
        01 WS-RESPONSE                 PIC X(200).
        01 WS-STATUS-CODE              PIC 9(3).
+           88 BLOCKCHAIN-CALL-SUCCESS  VALUE 200 THRU 299.
+       01 WS-RETRY-COUNT              PIC 9(2)       VALUE ZERO.
        01 WS-TRANSACTION              PIC X(256).
        01 WS-JSON-STRING              PIC X(1024).
 
+       COPY "payroll_config.cpy".
+
        LINKAGE SECTION.
        01 LS-EMPLOYEE-ID              PIC X(10).
        01 LS-EMPLOYEE-NAME            PIC X(30).
        01 LS-EMPLOYEE-DEPARTMENT      PIC X(20).
-       01 LS-PAYROLL-AMOUNT           PIC 9(5)V99.
+       01 LS-TRANSACTION-TYPE         PIC X(7).
+       01 LS-PAYROLL-AMOUNT           PIC 9(7)V99.
+       01 LS-STATUS-CODE              PIC 9(3).
 
        PROCEDURE DIVISION USING LS-EMPLOYEE-ID
                                   LS-EMPLOYEE-NAME
                                   LS-EMPLOYEE-DEPARTMENT
-                                  LS-PAYROLL-AMOUNT.
+                                  LS-TRANSACTION-TYPE
+                                  LS-PAYROLL-AMOUNT
+                                  LS-STATUS-CODE.
        MAIN-LOGIC.
            MOVE LS-EMPLOYEE-ID TO WS-EMPLOYEE-ID
            MOVE LS-EMPLOYEE-NAME TO WS-EMPLOYEE-NAME
            MOVE LS-EMPLOYEE-DEPARTMENT TO WS-EMPLOYEE-DEPARTMENT
+           MOVE LS-TRANSACTION-TYPE TO WS-TRANSACTION-TYPE
            MOVE LS-PAYROLL-AMOUNT TO WS-PAYROLL-AMOUNT
+           MOVE ZERO TO WS-STATUS-CODE
 
            CALL "blockchain_config" USING WS-BLOCKCHAIN-ENABLED
                                            WS-BLOCKCHAIN-URL
@@ -52,30 +73,74 @@
            ELSE
                DISPLAY "Blockchain integration is disabled."
            END-IF
+           MOVE WS-STATUS-CODE TO LS-STATUS-CODE
            GOBACK.
 
        INVOKE-BLOCKCHAIN-INTERFACE.
            STRING WS-EMPLOYEE-ID DELIMITED BY SIZE
                   WS-EMPLOYEE-NAME DELIMITED BY SIZE
                   WS-EMPLOYEE-DEPARTMENT DELIMITED BY SIZE
+                  WS-TRANSACTION-TYPE DELIMITED BY SIZE
                   WS-PAYROLL-AMOUNT DELIMITED BY SIZE
                   INTO WS-TRANSACTION
            END-STRING
 
-           STRING '{ "sender": "payroll", "recipient": "' DELIMITED BY SIZE
+           STRING '{ "sender": "payroll", "recipient": "'
+                  DELIMITED BY SIZE
                   WS-EMPLOYEE-ID DELIMITED BY SIZE
+                  '", "type": "' DELIMITED BY SIZE
+                  WS-TRANSACTION-TYPE DELIMITED BY SIZE
                   '", "amount": ' DELIMITED BY SIZE
                   WS-PAYROLL-AMOUNT DELIMITED BY SIZE
                   ' }' DELIMITED BY SIZE
                   INTO WS-JSON-STRING
            END-STRING
 
+           MOVE ZERO TO WS-RETRY-COUNT
+           PERFORM 060-ATTEMPT-CALL
+               UNTIL BLOCKCHAIN-CALL-SUCCESS
+                  OR WS-RETRY-COUNT NOT LESS THAN
+                     PC-BLOCKCHAIN-RETRY-COUNT
+
+           IF NOT BLOCKCHAIN-CALL-SUCCESS
+               PERFORM 070-WRITE-DEAD-LETTER
+           END-IF.
+
+      * One attempt at the call - WS-RETRY-COUNT is incremented
+      * whether it succeeds or not, so the UNTIL above is guaranteed
+      * to stop even if the interface never returns a 2xx.
+       060-ATTEMPT-CALL.
+           ADD 1 TO WS-RETRY-COUNT
            CALL "blockchain_interface" USING WS-JSON-STRING
                                              WS-BLOCKCHAIN-URL
                                              WS-BLOCKCHAIN-API-KEY
                                              WS-RESPONSE
                                              WS-STATUS-CODE
            DISPLAY "Blockchain response: " WS-RESPONSE
-           DISPLAY "Status code: " WS-STATUS-CODE.
+           DISPLAY "Status code: " WS-STATUS-CODE
+               " (attempt " WS-RETRY-COUNT ")".
+
+      * Exhausted every retry with no success - land the employee ID
+      * and the exact payload in DEADLETTER-FILE instead of letting
+      * the transaction disappear silently.  OPEN EXTEND on a LINE
+      * SEQUENTIAL file that does not exist yet does not create it
+      * (status "35") - the first dead letter ever written on a given
+      * system has no DEADLETTER-FILE on disk, so OPEN OUTPUT is tried
+      * instead whenever EXTEND comes back with that status.
+       070-WRITE-DEAD-LETTER.
+           MOVE SPACES TO DEADLETTER-LINE
+           STRING WS-EMPLOYEE-ID DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-STATUS-CODE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-JSON-STRING DELIMITED BY SIZE
+               INTO DEADLETTER-LINE
+           END-STRING
+           OPEN EXTEND DEADLETTER-FILE
+           IF WS-DEADLETTER-STATUS = "35"
+               OPEN OUTPUT DEADLETTER-FILE
+           END-IF
+           WRITE DEADLETTER-LINE
+           CLOSE DEADLETTER-FILE.
 
        END PROGRAM INTEGRATION.
