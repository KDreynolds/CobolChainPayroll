@@ -0,0 +1,16 @@
+      * AUDIT-RECORD - layout for AUDIT-FILE.  COPYed under the 01
+      * AUDIT-RECORD already declared in the FD.
+      * One line for every employee 100-MAIN's loop reaches, win or
+      * lose - a blockchain outage, a rejected record, or an
+      * overflowed amount all still leave a trace here, independent
+      * of whatever "blockchain_interface" does or doesn't come back
+      * with.
+           05  AU-EMPLOYEE-ID           PIC X(10).
+           05  AU-TRANSACTION-TYPE      PIC X(7).
+           05  AU-AMOUNT                PIC 9(7)V99.
+           05  AU-OUTCOME               PIC X(7).
+               88  AU-OUTCOME-SUCCESS     VALUE "SUCCESS".
+               88  AU-OUTCOME-FAILURE     VALUE "FAILURE".
+               88  AU-OUTCOME-SKIPPED     VALUE "SKIPPED".
+           05  AU-DATE                  PIC 9(8).
+           05  AU-TIME                  PIC 9(8).
