@@ -0,0 +1,16 @@
+      * EMPLOYEE-RECORD - layout for EMPLOYEE-FILE.  COPYed under the
+      * 01 EMPLOYEE-RECORD already declared in the FD.
+           05  EMPLOYEE-ID             PIC X(10).
+           05  EMPLOYEE-NAME           PIC X(30).
+           05  DEPARTMENT               PIC X(20).
+           05  SALARY                   PIC 9(7)V99.
+           05  BANK-ACCOUNT             PIC X(20).
+           05  CURRENCY-CODE            PIC X(3).
+      * Maintained by EMPMAINT - EMPLOYEE-STATUS "T" keeps a
+      * terminated employee's history on file without PAYROLL paying
+      * them again; EFFECTIVE-DATE is the date the last add/change/
+      * termination took effect.
+           05  EMPLOYEE-STATUS          PIC X(1)   VALUE "A".
+               88  EMPLOYEE-ACTIVE                   VALUE "A".
+               88  EMPLOYEE-TERMINATED                VALUE "T".
+           05  EFFECTIVE-DATE           PIC 9(8).
