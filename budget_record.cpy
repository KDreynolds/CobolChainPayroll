@@ -0,0 +1,7 @@
+      * BUDGET-RECORD - layout for BUDGET-FILE.  COPYed under the 01
+      * BUDGET-RECORD already declared in the FD.  One line per
+      * department, read into WS-BUDGET-TABLE once at the start of
+      * 800-PRINT-PAYROLL-REGISTER and checked against each
+      * department's net total as the register is produced.
+           05  BG-DEPARTMENT            PIC X(20).
+           05  BG-BUDGET-AMOUNT         PIC 9(7)V99.
